@@ -7,33 +7,68 @@
       * then for the whole colleg.
       *
       ******************************************************************
+      * Mods:
+      * 08/08/26 LS - Added a COURSE-PREFIX field to COURSES-RECORD and
+      *   a TUITION-AMOUNT computed per detail (looked up from the same
+      *   RATE-TABLE.TXT HOMEWORK-2 uses) so each control footing also
+      *   shows a tuition subtotal, not just SCH.
+      * 08/08/26 LS - Added a real report heading (title, run date) and
+      *   a page footing so REPORT.TXT is self-explanatory on its own.
+      * 08/08/26 LS - Added a records-read/records-generated control
+      *   total, printed as a report footing and hard-checked before
+      *   STOP RUN so a truncated extract doesn't slip through quietly.
+      * 08/08/26 LS - COURSES-RECORD now COPYs the shared COURSE-RECORD
+      *   layout (also used by HOMEWORK-2) instead of its own private
+      *   field layout; the extract is now 94 bytes, not 187.
+      * 08/08/26 LS - Reads COURSE-MASTER.TXT (the file COURSE-MAINT
+      *   updates) instead of the old hardcoded C:\Users\lawre path.
+      * 08/08/26 LS - RATE-TABLE-REC now COPYs the same shared copybook
+      *   HOMEWORK-2 uses (it had drifted to its own narrower, in-state-
+      *   only layout) and the tuition column now bills the out-of-
+      *   state rate for OUT-OF-STATE students, matching HOMEWORK-2's
+      *   TUITION-REPORT.TXT instead of quietly undercharging them.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOMEWORK-3.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT COURSES-FILE
-               ASSIGN TO "C:\Users\lawre\COURSES-ALL.txt"
+               ASSIGN TO "COURSE-MASTER.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE ASSIGN TO "REPORT.TXT".
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD COURSES-FILE.
        01 COURSES-RECORD.
-           03 FILLER       PIC X(15).
-           03 COLLEGE      PIC X(24).
-           03 FILLER       PIC X(14).
-           03 DEPT         PIC X(25).
-           03 FILLER       PIC X(76).
-           03 SCH          PIC X(3).
-           03 FILLER       PIC X(7).
-           03 TEACHER      PIC X(23).
+           COPY COURSE-RECORD.
        FD REPORT-FILE
            REPORT IS COURSES-REPORT.
+       FD RATE-TABLE-FILE.
+       01 RATE-TABLE-REC.
+           COPY RATE-TABLE-REC.
        WORKING-STORAGE SECTION.
            77 SUM-SCH           PIC ZZZZ9  VALUE 0.
            77 FILE-STATUS       PIC 99     VALUE 0.
                88 EndOfFile     VALUE 1.
+           77 RATE-FILE-STATUS  PIC 99     VALUE 0.
+               88 RATE-E-O-F    VALUE 1.
+           77 RATE-TABLE-COUNT  PIC 99     VALUE 0.
+           77 RATE-FOR-PREFIX   PIC 9(5)V99 VALUE 0.
+           77 OUT-RATE-FOR-PREFIX PIC 9(5)V99 VALUE 0.
+           77 SCH-NUM           PIC 9(4)   VALUE 0.
+           77 TUITION-AMOUNT    PIC 9(7)V99 VALUE 0.
+           77 RUN-DATE          PIC 9(8)   VALUE 0.
+           77 RUN-DATE-ED       PIC 9999/99/99.
+           77 RECORDS-READ      PIC 9(6)   VALUE 0.
+           77 RECORDS-GENERATED PIC 9(6)   VALUE 0.
+           01 RATE-TABLE.
+               03 RATE-TABLE-ENTRY OCCURS 10 TIMES
+                       INDEXED BY RT-IDX.
+                   05 RT-PREFIX     PIC 9.
+                   05 RT-RATE       PIC 9(5)V99.
+                   05 RT-OUT-RATE   PIC 9(5)V99.
 
        REPORT SECTION.
 
@@ -43,7 +78,28 @@
            FIRST DETAIL 1
            LAST DETAIL 54.
 
-       01 TYPE IS REPORT HEADING.
+       01 TITLE-HEADING TYPE IS REPORT HEADING.
+           02 LINE 1.
+             03 COLUMN 1  PIC X(46)
+             VALUE "==============================================".
+             03 COLUMN 47 PIC X(46)
+             VALUE "==============================================".
+           02 LINE 2.
+             03 COLUMN 30 PIC X(38)
+                 VALUE "COLLEGE COURSE SCH / TUITION REPORT".
+           02 LINE 3.
+             03 COLUMN 30 PIC X(11) VALUE "RUN DATE: ".
+             03 COLUMN 41 PIC 9999/99/99 SOURCE RUN-DATE-ED.
+           02 LINE 4.
+             03 COLUMN 1  PIC X(46)
+             VALUE "==============================================".
+             03 COLUMN 47 PIC X(46)
+             VALUE "==============================================".
+
+       01 PAGE-FOOT TYPE IS PAGE FOOTING.
+           02 LINE 55.
+             03 COLUMN 40 PIC X(5) VALUE "PAGE ".
+             03 COLUMN 45 PIC ZZ9  SOURCE PAGE-COUNTER.
 
        01 COLLEGE-HEADING TYPE IS CONTROL HEADING COLLEGE.
                02 FIRST-LINE LINE PLUS 1.
@@ -73,6 +129,7 @@
            02 LINE PLUS 1.
                05 COLUMN 5     PIC X(23) SOURCE TEACHER.
                05 COLUMN 55    PIC ZZ,ZZ9 SUM SCH.
+               05 COLUMN 62    PIC $$$,$$$,$$9.99 SUM TUITION-AMOUNT.
 
        01 DEPT-SUMMARY TYPE IS CONTROL FOOTING DEPT
                NEXT GROUP PLUS 1.
@@ -81,6 +138,7 @@
                05 COLUMN 10    PIC X(13) VALUE "*DEPARTMENT: ".
                05 COLUMN 30    PIC X(26)  SOURCE DEPT.
                05 COLUMN 65    PIC ZZ,ZZ9  SUM SCH.
+               05 COLUMN 72    PIC $$$,$$$,$$9.99 SUM TUITION-AMOUNT.
 
 
 
@@ -93,6 +151,7 @@
                05 COLUMN 30    PIC X(11)   VALUE "**COLLEGE:".
                05 COLUMN 45    PIC X(24)  SOURCE COLLEGE.
                05 COLUMN 75    PIC ZZZ,ZZ9 SUM SCH.
+               05 COLUMN 83    PIC $$$,$$$,$$9.99 SUM TUITION-AMOUNT.
 
            02 LINE PLUS 1.
                05 COLUMN 1     PIC X(46)
@@ -102,8 +161,12 @@
            02 LINE PLUS 3.
                05 COLUMN 1     PIC X(1) VALUE ' '.
 
-
-
+       01 RECORD-COUNT-FOOTING TYPE IS REPORT FOOTING.
+           02 LINE PLUS 2.
+             03 COLUMN 5  PIC X(15) VALUE "RECORDS READ: ".
+             03 COLUMN 20 PIC ZZZZZ9 SOURCE RECORDS-READ.
+             03 COLUMN 35 PIC X(20) VALUE "RECORDS GENERATED: ".
+             03 COLUMN 55 PIC ZZZZZ9 SOURCE RECORDS-GENERATED.
 
        PROCEDURE DIVISION.
 
@@ -113,9 +176,14 @@
 
             OPEN OUTPUT REPORT-FILE.
 
+            PERFORM LOAD-RATE-TABLE.
+
+            ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+            MOVE RUN-DATE TO RUN-DATE-ED.
+
             INITIATE COURSES-REPORT.
 
-            READ COURSES-FILE AT END MOVE 1 TO FILE-STATUS.
+            PERFORM READ-COURSES-RECORD.
 
             PERFORM GENERATE-REPORT UNTIL EndOfFile.
 
@@ -125,13 +193,61 @@
 
             CLOSE REPORT-FILE.
 
-            STOP RUN.
+            IF RECORDS-READ IS NOT EQUAL TO RECORDS-GENERATED
+                DISPLAY "HOMEWORK-3: RECORD COUNT OUT OF BALANCE"
+                DISPLAY "  RECORDS READ:      " RECORDS-READ
+                DISPLAY "  RECORDS GENERATED: " RECORDS-GENERATED
+                STOP RUN RETURNING 16
+            END-IF.
 
+            STOP RUN.
 
+       READ-COURSES-RECORD.
+           READ COURSES-FILE AT END MOVE 1 TO FILE-STATUS.
+           IF FILE-STATUS IS NOT EQUAL TO 1
+               ADD 1 TO RECORDS-READ
+           END-IF.
+
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-FILE.
+           PERFORM READ-RATE-RECORD.
+           PERFORM STORE-RATE-RECORD UNTIL RATE-E-O-F.
+           CLOSE RATE-TABLE-FILE.
+
+       READ-RATE-RECORD.
+           READ RATE-TABLE-FILE AT END MOVE 1 TO RATE-FILE-STATUS.
+
+       STORE-RATE-RECORD.
+           ADD 1 TO RATE-TABLE-COUNT.
+           SET RT-IDX TO RATE-TABLE-COUNT.
+           MOVE RTIN-PREFIX TO RT-PREFIX (RT-IDX).
+           MOVE RTIN-RATE TO RT-RATE (RT-IDX).
+           MOVE RTIN-OUT-RATE TO RT-OUT-RATE (RT-IDX).
+           PERFORM READ-RATE-RECORD.
+
+       LOOKUP-RATE.
+           SET RT-IDX TO 1.
+           SEARCH RATE-TABLE-ENTRY
+               AT END
+                   MOVE ZERO TO RATE-FOR-PREFIX
+                   MOVE ZERO TO OUT-RATE-FOR-PREFIX
+               WHEN RT-PREFIX (RT-IDX) IS EQUAL TO COURSE-PREFIX
+                   MOVE RT-RATE (RT-IDX) TO RATE-FOR-PREFIX
+                   MOVE RT-OUT-RATE (RT-IDX) TO OUT-RATE-FOR-PREFIX.
 
        GENERATE-REPORT.
+           MOVE SCH TO SCH-NUM.
+           PERFORM LOOKUP-RATE.
+           IF OUT-OF-STATE
+               MULTIPLY SCH-NUM BY OUT-RATE-FOR-PREFIX
+                   GIVING TUITION-AMOUNT
+           ELSE
+               MULTIPLY SCH-NUM BY RATE-FOR-PREFIX
+                   GIVING TUITION-AMOUNT
+           END-IF.
            GENERATE REPORT-LINE.
-           READ COURSES-FILE AT END MOVE 1 TO FILE-STATUS.
+           ADD 1 TO RECORDS-GENERATED.
+           PERFORM READ-COURSES-RECORD.
 
 
        END PROGRAM HOMEWORK-3.

@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: COURSE-RECORD
+      * Purpose: One consistent layout for the college course extract
+      * shared by HOMEWORK-2 and HOMEWORK-3, so the two programs read
+      * the same fields at the same offsets instead of keeping two
+      * independently-maintained record descriptions in sync by hand.
+      ******************************************************************
+      * Mods:
+      * 08/08/26 LS - First cut, pulled out of HOMEWORK-2's CLASS-RECORD
+      *   and HOMEWORK-3's COURSES-RECORD.  SCH is PIC X(4) (the wider
+      *   of the two programs' old picture clauses).
+      * 08/08/26 LS - Added RESIDENCY (I = in-state, O = out-of-state)
+      *   for HOMEWORK-2's tuition differential.
+           03  COLLEGE             PIC X(24).
+           03  DEPT                PIC X(25).
+           03  TEACHER             PIC X(23).
+           03  EMAIL               PIC X(16).
+           03  COURSE-PREFIX       PIC 9.
+           03  SCH                 PIC X(4).
+           03  RESIDENCY           PIC X.
+               88  IN-STATE                   VALUE "I".
+               88  OUT-OF-STATE                VALUE "O".

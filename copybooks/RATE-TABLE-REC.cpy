@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: RATE-TABLE-REC
+      * Purpose: One record layout for RATE-TABLE.TXT, shared by
+      * HOMEWORK-2 and HOMEWORK-3 so both programs price COURSE-PREFIX
+      * the same way, in-state and out-of-state, from the same file.
+      ******************************************************************
+      * Mods:
+      * 08/08/26 LS - Pulled out of HOMEWORK-2's RATE-TABLE-REC so
+      *   HOMEWORK-3's tuition column stops using its own narrower,
+      *   in-state-only copy of this record and quietly truncating the
+      *   out-of-state rate column.
+           03  RTIN-PREFIX         PIC 9.
+           03  FILLER              PIC X.
+           03  RTIN-RATE           PIC 9(5)V99.
+           03  FILLER              PIC X.
+           03  RTIN-OUT-RATE       PIC 9(5)V99.

@@ -5,36 +5,89 @@
       * for the passing grade of entered student name.
       * Tectonics: cobc
       ******************************************************************
+      * Mods:
+      * 08/08/26 LS - D+/D/D-/F now post real quality points and count
+      *   toward COUNT-HOLD like every other grade; any grade the
+      *   EVALUATE doesn't recognize now re-prompts instead of being
+      *   silently dropped.
+      * 08/08/26 LS - A-DATA now captures credit hours per class.  The
+      *   GPA is quality-points-times-credit-hours over total credit
+      *   hours (registrar's method) instead of a flat average of
+      *   grades, so a 1-hour seminar no longer counts the same as a
+      *   4-hour course.
+      * 08/08/26 LS - Every calculated GPA is now appended to
+      *   GPA-HISTORY.TXT along with the run date, so a student's
+      *   results survive past the end of the session instead of just
+      *   scrolling off the screen.
+      * 08/08/26 LS - GPA-HISTORY.TXT didn't exist on a brand-new
+      *   install and OPEN EXTEND doesn't create a missing file, so the
+      *   very first run aborted before asking for a name.  Added FILE
+      *   STATUS to the SELECT and now fall back to OPEN OUTPUT the
+      *   first time the file isn't there.
+      * 08/08/26 LS - A re-entered grade was getting weighted twice
+      *   (once on the re-entry itself, once when control fell back
+      *   into the original EVALUATE's post-processing).  Weighting is
+      *   now done exactly once, after the grade is fully resolved, and
+      *   the re-entry prompt gives up after a few tries instead of
+      *   recursing forever on bad input.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GPA-CALCULATOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GPA-HISTORY-FILE ASSIGN TO "GPA-HISTORY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GPA-HISTORY-FILE.
+       01  HISTORY-REC.
+           03 HIST-NAME    PIC A(20).
+           03 FILLER       PIC X(2)  VALUE SPACES.
+           03 HIST-GPA     PIC 9.99.
+           03 FILLER       PIC X(2)  VALUE SPACES.
+           03 HIST-DATE    PIC 9999/99/99.
        WORKING-STORAGE SECTION.
 
        77  USER-NAME       PIC A(20).
        77  INPUT-READ      PIC A(10).
-       77  GRADE-HOLD      PIC 9(3).
-       77  COUNT-HOLD      PIC 9(2).
        77  USER-GPA        PIC 9(3).
        77  GPA-DISPLAY     PIC 9V99.
        77  DATA-READ       PIC A(10).
+       77  QUALITY-POINTS       PIC 9(4) VALUE ZERO.
+       77  QUALITY-POINTS-TOTAL PIC 9(5) VALUE ZERO.
+       77  CREDIT-HOURS-TOTAL   PIC 9(3) VALUE ZERO.
+       77  RUN-DATE             PIC 9(8) VALUE ZERO.
+       77  RUN-DATE-ED          PIC 9999/99/99.
+       77  HIST-FILE-STATUS     PIC XX   VALUE SPACES.
+       77  REENTER-COUNT        PIC 9    VALUE ZERO.
+           88 REENTER-LIMIT-REACHED      VALUE 5.
+       77  GRADE-VALID-SW       PIC X    VALUE "Y".
+           88 GRADE-IS-VALID              VALUE "Y".
        01  A-DATA.
            03 USER-READ    PIC A(6).
            88 INSTRUCT-1 VALUE "CALC".
            88 INSTRUCT-2 VALUE "STOP".
            03 GRADE-READ   PIC A(2).
+           03 CREDIT-READ  PIC 9(1).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND GPA-HISTORY-FILE.
+           IF HIST-FILE-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT GPA-HISTORY-FILE
+           END-IF.
            PERFORM 030-PROGRAM-RUN.
+           CLOSE GPA-HISTORY-FILE.
            STOP RUN.
 
        010-INPUT-NAME.
            DISPLAY "Enter Student Name: " ACCEPT USER-NAME.
        020-INPUT-DATA.
-           DISPLAY "Enter Class and Grade".
+           DISPLAY "Enter Class, Grade and Credit Hours".
            DISPLAY "(Enter CALC for GPA or STOP to quit): ".
            ACCEPT A-DATA.
-           IF USER-READ EQUAL NOT INSTRUCT-1 OR NOT INSTRUCT-2 THEN
+           IF NOT INSTRUCT-1 AND NOT INSTRUCT-2 THEN
                PERFORM 040-ADD-GRADE
            END-IF.
 
@@ -50,26 +103,68 @@
 
 
        040-ADD-GRADE.
+           MOVE ZERO TO REENTER-COUNT.
+           SET GRADE-IS-VALID TO TRUE.
+           PERFORM 041-EVALUATE-GRADE.
+
+           IF GRADE-READ IS NOT EQUAL TO SPACES AND GRADE-IS-VALID
+               PERFORM 046-WEIGHT-GRADE.
+
+       041-EVALUATE-GRADE.
            EVALUATE GRADE-READ
-               WHEN 'A'  ADD 400 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'A-' ADD 367 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'B+' ADD 333 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'B'  ADD 300 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'B-' ADD 267 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'C+' ADD 233 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'C'  ADD 200 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN 'C-' ADD 167 TO GRADE-HOLD ADD 1 TO COUNT-HOLD
-               WHEN OTHER ADD  0 TO GRADE-HOLD
+               WHEN 'A'   MOVE 400 TO QUALITY-POINTS
+               WHEN 'A-'  MOVE 367 TO QUALITY-POINTS
+               WHEN 'B+'  MOVE 333 TO QUALITY-POINTS
+               WHEN 'B'   MOVE 300 TO QUALITY-POINTS
+               WHEN 'B-'  MOVE 267 TO QUALITY-POINTS
+               WHEN 'C+'  MOVE 233 TO QUALITY-POINTS
+               WHEN 'C'   MOVE 200 TO QUALITY-POINTS
+               WHEN 'C-'  MOVE 167 TO QUALITY-POINTS
+               WHEN 'D+'  MOVE 133 TO QUALITY-POINTS
+               WHEN 'D'   MOVE 100 TO QUALITY-POINTS
+               WHEN 'D-'  MOVE  67 TO QUALITY-POINTS
+               WHEN 'F'   MOVE   0 TO QUALITY-POINTS
+               WHEN OTHER PERFORM 045-REENTER-GRADE
            END-EVALUATE.
 
+       046-WEIGHT-GRADE.
+           MULTIPLY QUALITY-POINTS BY CREDIT-READ
+               GIVING QUALITY-POINTS.
+           ADD QUALITY-POINTS TO QUALITY-POINTS-TOTAL.
+           ADD CREDIT-READ TO CREDIT-HOURS-TOTAL.
+
+       045-REENTER-GRADE.
+           ADD 1 TO REENTER-COUNT.
+           IF REENTER-LIMIT-REACHED
+               DISPLAY "Grade not recognized after several attempts - "
+                   "skipping this class."
+               MOVE "N" TO GRADE-VALID-SW
+           ELSE
+               DISPLAY "Grade not recognized - please re-enter."
+               DISPLAY "Enter Class, Grade and Credit Hours"
+               DISPLAY "(Enter CALC for GPA or STOP to quit): "
+               ACCEPT A-DATA
+               PERFORM 041-EVALUATE-GRADE
+           END-IF.
+
        050-CALCULATE-GPA.
-           DIVIDE GRADE-HOLD BY COUNT-HOLD GIVING USER-GPA.
+           DIVIDE QUALITY-POINTS-TOTAL BY CREDIT-HOURS-TOTAL
+               GIVING USER-GPA.
            MULTIPLY USER-GPA BY .01 GIVING GPA-DISPLAY.
 
            DISPLAY USER-NAME "  GPA: " GPA-DISPLAY.
+           PERFORM 055-WRITE-HISTORY.
            MOVE "NA" TO A-DATA.
-           MOVE 0 TO GRADE-HOLD.
+           MOVE 0 TO QUALITY-POINTS-TOTAL.
            MOVE 0 TO USER-GPA.
-           MOVE 0 TO COUNT-HOLD.
+           MOVE 0 TO CREDIT-HOURS-TOTAL.
+
+       055-WRITE-HISTORY.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE TO RUN-DATE-ED.
+           MOVE USER-NAME TO HIST-NAME.
+           MOVE GPA-DISPLAY TO HIST-GPA.
+           MOVE RUN-DATE-ED TO HIST-DATE.
+           WRITE HISTORY-REC.
 
        END PROGRAM GPA-CALCULATOR.

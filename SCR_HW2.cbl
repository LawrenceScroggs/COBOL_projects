@@ -6,34 +6,97 @@
       * revenue generated.
       * Tectonics: cobc
       ******************************************************************
+      * Mods:
+      * 08/08/26 LS - Input roster file name is now passed in at run
+      *   time instead of being wired to a fixed path; see 020-INIT.
+      * 08/08/26 LS - Per-instructor and grand-total tuition figures
+      *   are now also written to TUITION-REPORT.TXT for Finance.
+      * 08/08/26 LS - Per-credit-hour tuition rates are now read from
+      *   RATE-TABLE.TXT (keyed by COURSE-PREFIX) instead of being
+      *   hardcoded in 035-CALCULATE-RECORDS.
+      * 08/08/26 LS - Roster now carries a COLLEGE field; revenue is
+      *   sorted and subtotaled by college instead of one grand total
+      *   mislabeled "College of Engineering".
+      * 08/08/26 LS - Added FILE STATUS checking on the sort files and
+      *   a checkpoint record written once the sort completes, so a job
+      *   that dies after the sort can be restarted without re-sorting.
+      * 08/08/26 LS - CLASS-RECORD now COPYs the shared COURSE-RECORD
+      *   layout (also used by HOMEWORK-3) instead of its own private
+      *   field layout; the roster extract is now 94 bytes, not 191.
+      * 08/08/26 LS - Default roster file is now COURSE-MASTER.TXT (the
+      *   file COURSE-MAINT updates) instead of Courses.txt, so
+      *   maintenance changes show up on the next run without a
+      *   COURSESDD override.
+      * 08/08/26 LS - RATE-TABLE.TXT now carries a second, out-of-state
+      *   rate per COURSE-PREFIX, and 035-CALCULATE-RECORDS bills
+      *   against it whenever RESIDENCY is "O" instead of always using
+      *   the in-state rate.
+      * 08/08/26 LS - A failed SORT was reporting C-SORT-STATUS (still
+      *   "00", since C-SORT is opened after the sort fails) instead of
+      *   SORT-RETURN, so a real sort failure showed up as STATUS: 00.
+      *   Also added an explicit OPEN/CLOSE of COURSES ahead of the sort
+      *   so a missing or unreadable roster file is caught by
+      *   COURSES-STATUS instead of only surfacing as a generic sort
+      *   failure, and a check of SORTED-STATUS (WORK.tmp) right after
+      *   the SORT statement completes.
+      * 08/08/26 LS - RATE-TABLE-REC is now COPYd from a shared
+      *   copybook (also used by HOMEWORK-3) instead of being declared
+      *   independently in each program.
+      * 08/08/26 LS - OUTPUT-LINE's two FILLERs had no VALUE clause and
+      *   defaulted to binary zero, so the very first WRITE to the
+      *   LINE SEQUENTIAL TUITION-REPORT file aborted with a status 71.
+      *   Both FILLERs now carry VALUE SPACES, matching HISTORY-REC in
+      *   GPA-CALCULATOR.
+      * 08/08/26 LS - 035-CALCULATE-RECORDS was moving the incoming
+      *   record's EMAIL into OUTPUT-LINE.TEACHER before checking for a
+      *   teacher/college break, so a flush printed the outgoing
+      *   totals under the next teacher's email.  OUTPUT-LINE.TEACHER
+      *   is now only updated (from LAST-E) right before a flush and
+      *   (from EMAIL) right after one, so it always names whoever the
+      *   totals being displayed actually belong to.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOMEWORK-2.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COURSES ASSIGN TO "C:\Users\lawre\Courses.txt"
+           SELECT COURSES ASSIGN TO DYNAMIC COURSES-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-STATUS.
+           SELECT C-SORT ASSIGN TO "Courses-sorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-SORT-STATUS.
+           SELECT SORTED-FILE ASSIGN TO "WORK.tmp"
+               FILE STATUS IS SORTED-STATUS.
+           SELECT TUITION-REPORT ASSIGN TO "TUITION-REPORT.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT C-SORT ASSIGN TO "C:\Users\lawre\Courses-sorted.txt"
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATE-TABLE.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORTED-FILE ASSIGN TO "WORK.tmp".
+           SELECT CHECKPOINT-FILE ASSIGN TO "HOMEWORK2.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD COURSES.
-           01 UNSORTED-RECORD          PIC X(206).
+           01 UNSORTED-RECORD          PIC X(94).
+           FD TUITION-REPORT.
+           01 REPORT-REC               PIC X(80).
+           FD RATE-TABLE-FILE.
+           01 RATE-TABLE-REC.
+               COPY RATE-TABLE-REC.
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC.
+               03  CKPT-STEP           PIC X(20).
+               03  FILLER              PIC X.
+               03  CKPT-RUN-DATE       PIC 9(8).
            FD C-SORT.
            01 CLASS-RECORD.
-               03  FILLER              PIC X(6).
-               03  COURSE-PREFIX       PIC 9.
-               03  FILLER              PIC X(98).
-               03  EMAIL               PIC X(16).
-               03  FILLER              PIC X(16).
-               03  SCH                 PIC X(4).
-               03  FILLER              PIC X(50).
+               COPY COURSE-RECORD.
   .        SD SORTED-FILE.
            01 SORT-RECORD.
-               03  FILLER              PIC X(105).
+               03  COLLEGE-KEY         PIC X(24).
+               03  FILLER              PIC X(48).
                03  E-KEY               PIC X(16).
-               03  FILLER              PIC X(85).
+               03  FILLER              PIC X(6).
        WORKING-STORAGE SECTION.
            77  TEACH-EMAIL             PIC X(16).
            77  COURSE-TUITION          PIC 9(5)V99 VALUE IS ZERO.
@@ -43,15 +106,42 @@
            77  SCH-OVERALL             PIC 9(8)    VALUE IS ZERO.
            77  COST-OVERALL            PIC 9(9)V99 VALUE IS ZERO.
            77  LAST-E                  PIC X(16).
+           77  LAST-COLLEGE            PIC X(24).
+           77  REPORT-COLLEGE          PIC X(24).
+           77  COLLEGE-SCH-TOTAL       PIC 9(8)    VALUE IS ZERO.
+           77  COLLEGE-COST-TOTAL      PIC 9(9)V99 VALUE IS ZERO.
+           77  COLLEGE-COST-FORMAT     PIC $$$,$$$,$$9.99.
            77  FILE-STATUS             PIC 99      VALUE IS 0.
                 88 E-O-F                           VALUE IS 1.
-           77  CNTR                    PIC 99      VALUE IS 0.
            77  COST-FORMAT             PIC $$$,$$$,$$9.99.
+           77  COURSES-FILE-NAME       PIC X(100).
+           77  RUN-DATE                PIC 9(8)    VALUE ZERO.
+           77  RUN-DATE-ED              PIC 9999/99/99.
+           77  RATE-FILE-STATUS        PIC 99      VALUE IS 0.
+                88 RATE-E-O-F                       VALUE IS 1.
+           77  RATE-TABLE-COUNT        PIC 99      VALUE IS 0.
+           77  RATE-FOR-PREFIX         PIC 9(5)V99 VALUE IS ZERO.
+           77  OUT-RATE-FOR-PREFIX     PIC 9(5)V99 VALUE IS ZERO.
+           77  COURSES-STATUS          PIC XX      VALUE IS "00".
+           77  C-SORT-STATUS           PIC XX      VALUE IS "00".
+           77  SORTED-STATUS           PIC XX      VALUE IS "00".
+           77  CKPT-STATUS             PIC XX      VALUE IS "00".
+           77  ERROR-FILE-ID           PIC X(20)   VALUE SPACES.
+           77  ERROR-STATUS            PIC XX      VALUE SPACES.
+           77  SORT-RETURN-ED          PIC 99      VALUE ZERO.
+           77  RESTART-SWITCH          PIC X       VALUE "N".
+                88 RESTART-SORT-DONE                VALUE "Y".
+           01  RATE-TABLE.
+               03  RATE-TABLE-ENTRY OCCURS 10 TIMES
+                       INDEXED BY RT-IDX.
+                   05  RT-PREFIX       PIC 9.
+                   05  RT-RATE         PIC 9(5)V99.
+                   05  RT-OUT-RATE     PIC 9(5)V99.
            01  OUTPUT-LINE.
                03  TEACHER             PIC X(16).
-               03  FILLER              PIC X(7).
+               03  FILLER              PIC X(7)  VALUE SPACES.
                03  SCH_AMOUNT          PIC 9(6).
-               03  FILLER              PIC X(5).
+               03  FILLER              PIC X(5)  VALUE SPACES.
                03  MONEYS              PIC $$$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
@@ -66,57 +156,233 @@
            STOP RUN.
 
        020-INITIALIZE.
-           SORT SORTED-FILE ON ASCENDING KEY E-KEY
-               USING COURSES
-               GIVING C-SORT.
-           OPEN INPUT C-SORT.
+           ACCEPT COURSES-FILE-NAME FROM COMMAND-LINE.
+           IF COURSES-FILE-NAME IS EQUAL TO SPACES
+               ACCEPT COURSES-FILE-NAME FROM ENVIRONMENT "COURSESDD"
+           END-IF.
+           IF COURSES-FILE-NAME IS EQUAL TO SPACES
+               MOVE "COURSE-MASTER.TXT" TO COURSES-FILE-NAME
+           END-IF.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE TO RUN-DATE-ED.
+           PERFORM 024-CHECK-RESTART.
+           IF RESTART-SORT-DONE
+               DISPLAY 'RESTART: SORT STEP ALREADY COMPLETE - REUSING '
+                   'Courses-sorted.txt'
+               OPEN INPUT C-SORT
+               IF C-SORT-STATUS IS NOT EQUAL TO "00"
+                   MOVE "C-SORT" TO ERROR-FILE-ID
+                   MOVE C-SORT-STATUS TO ERROR-STATUS
+                   PERFORM 029-FILE-ERROR
+               END-IF
+           ELSE
+               OPEN INPUT COURSES
+               IF COURSES-STATUS IS NOT EQUAL TO "00"
+                   MOVE "COURSES" TO ERROR-FILE-ID
+                   MOVE COURSES-STATUS TO ERROR-STATUS
+                   PERFORM 029-FILE-ERROR
+               END-IF
+               CLOSE COURSES
+               SORT SORTED-FILE ON ASCENDING KEY COLLEGE-KEY
+                   ON ASCENDING KEY E-KEY
+                   USING COURSES
+                   GIVING C-SORT
+               IF SORT-RETURN IS NOT EQUAL TO ZERO
+                   MOVE "SORT" TO ERROR-FILE-ID
+                   MOVE SORT-RETURN TO SORT-RETURN-ED
+                   MOVE SORT-RETURN-ED TO ERROR-STATUS
+                   PERFORM 029-FILE-ERROR
+               END-IF
+               IF SORTED-STATUS IS NOT EQUAL TO "00"
+                   MOVE "WORK.tmp" TO ERROR-FILE-ID
+                   MOVE SORTED-STATUS TO ERROR-STATUS
+                   PERFORM 029-FILE-ERROR
+               END-IF
+               OPEN INPUT C-SORT
+               IF C-SORT-STATUS IS NOT EQUAL TO "00"
+                   MOVE "C-SORT" TO ERROR-FILE-ID
+                   MOVE C-SORT-STATUS TO ERROR-STATUS
+                   PERFORM 029-FILE-ERROR
+               END-IF
+               PERFORM 039-WRITE-CHECKPOINT
+           END-IF.
+           OPEN OUTPUT TUITION-REPORT.
+           PERFORM 021-LOAD-RATE-TABLE.
+
+       024-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS IS EQUAL TO "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STEP IS EQUAL TO "SORT-COMPLETE" AND
+                          CKPT-RUN-DATE IS EQUAL TO RUN-DATE
+                           SET RESTART-SORT-DONE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       039-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE "SORT-COMPLETE" TO CKPT-STEP.
+           MOVE RUN-DATE TO CKPT-RUN-DATE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       029-FILE-ERROR.
+           DISPLAY '*** FILE ERROR ***'.
+           DISPLAY 'FILE:   ' ERROR-FILE-ID.
+           DISPLAY 'STATUS: ' ERROR-STATUS.
+           STOP RUN RETURNING 16.
+
+       021-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-FILE.
+           PERFORM 022-READ-RATE-RECORD.
+           PERFORM 023-STORE-RATE-RECORD UNTIL RATE-E-O-F.
+           CLOSE RATE-TABLE-FILE.
+
+       022-READ-RATE-RECORD.
+           READ RATE-TABLE-FILE AT END MOVE 1 TO RATE-FILE-STATUS.
+
+       023-STORE-RATE-RECORD.
+           ADD 1 TO RATE-TABLE-COUNT.
+           SET RT-IDX TO RATE-TABLE-COUNT.
+           MOVE RTIN-PREFIX TO RT-PREFIX (RT-IDX).
+           MOVE RTIN-RATE TO RT-RATE (RT-IDX).
+           MOVE RTIN-OUT-RATE TO RT-OUT-RATE (RT-IDX).
+           PERFORM 022-READ-RATE-RECORD.
+
        025-DISPLAY-FIRST.
            DISPLAY '=================================================='.
            DISPLAY ' '.
            DISPLAY 'INSTRUCTOR         TOTAL_SCH       TOTAL_TUITION'.
            DISPLAY '----------         ---------       -------------'.
 
+           MOVE '=================================================='
+               TO REPORT-REC
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'TUITION REPORT - RUN DATE: ' RUN-DATE-ED
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE 'INSTRUCTOR         TOTAL_SCH       TOTAL_TUITION'
+               TO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE '----------         ---------       -------------'
+               TO REPORT-REC.
+           WRITE REPORT-REC.
+
        026-DISPLAY-LAST.
            MOVE COST-OVERALL TO COST-FORMAT.
            DISPLAY ' '
-           DISPLAY 'College of Engineering:'SCH-OVERALL'   'COST-FORMAT.
+           DISPLAY 'TOTAL ALL COLLEGES:     'SCH-OVERALL'   'COST-FORMAT.
            DISPLAY '=================================================='.
+
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'TOTAL ALL COLLEGES:     ' SCH-OVERALL '   '
+               COST-FORMAT DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE '=================================================='
+               TO REPORT-REC.
+           WRITE REPORT-REC.
+           CLOSE TUITION-REPORT.
+       027-DISPLAY-COLLEGE-TOTALS.
+           MOVE COLLEGE-COST-TOTAL TO COLLEGE-COST-FORMAT.
+           DISPLAY ' '.
+           DISPLAY 'College: 'REPORT-COLLEGE.
+           DISPLAY '  Total SCH: 'COLLEGE-SCH-TOTAL
+               '   Total Tuition: 'COLLEGE-COST-FORMAT.
+
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING 'College: ' REPORT-COLLEGE
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING '  Total SCH: ' COLLEGE-SCH-TOTAL
+               '   Total Tuition: ' COLLEGE-COST-FORMAT
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+           SET COLLEGE-SCH-TOTAL TO 0.
+           SET COLLEGE-COST-TOTAL TO 0.
+
+       028-DISPLAY-COLLEGE-HEADER.
+           DISPLAY ' '.
+           DISPLAY '-------------------- 'LAST-COLLEGE' --------------'.
+
+           MOVE SPACES TO REPORT-REC.
+           WRITE REPORT-REC.
+           MOVE SPACES TO REPORT-REC.
+           STRING '-------------------- ' LAST-COLLEGE ' --------------'
+               DELIMITED BY SIZE INTO REPORT-REC.
+           WRITE REPORT-REC.
+
        030-PROCESS-FILE.
            READ C-SORT AT END MOVE 1 TO FILE-STATUS.
            MOVE EMAIL TO LAST-E.
+           MOVE COLLEGE TO LAST-COLLEGE.
+           PERFORM 028-DISPLAY-COLLEGE-HEADER.
            PERFORM 035-CALCULATE-RECORDS UNTIL E-O-F.
+           MOVE LAST-E TO TEACHER OF OUTPUT-LINE.
+           PERFORM 040-DISPLAY-DEETS.
+           MOVE LAST-COLLEGE TO REPORT-COLLEGE.
+           PERFORM 027-DISPLAY-COLLEGE-TOTALS.
 
        035-CALCULATE-RECORDS.
 
-           MOVE EMAIL TO TEACHER.
-
-           IF TEACHER IS NOT EQUAL TO LAST-E
-               IF CNTR IS EQUAL TO 0
-                   ADD 1 TO CNTR
-               ELSE
-                   PERFORM 036-SWITCH-TEACH
+           IF COLLEGE IS NOT EQUAL TO LAST-COLLEGE
+               MOVE LAST-E TO TEACHER OF OUTPUT-LINE
+               PERFORM 040-DISPLAY-DEETS
+               MOVE LAST-COLLEGE TO REPORT-COLLEGE
+               PERFORM 027-DISPLAY-COLLEGE-TOTALS
+               MOVE COLLEGE TO LAST-COLLEGE
+               PERFORM 028-DISPLAY-COLLEGE-HEADER
+               PERFORM 036-SWITCH-TEACH
+           ELSE
+               IF EMAIL IS NOT EQUAL TO LAST-E
+                   MOVE LAST-E TO TEACHER OF OUTPUT-LINE
                    PERFORM 040-DISPLAY-DEETS
+                   PERFORM 036-SWITCH-TEACH
+               END-IF
+           END-IF.
 
-
+           MOVE SCH TO SCH-NUM.
+           ADD SCH-NUM TO SCH-TOTAL.
+           ADD SCH-NUM TO SCH-OVERALL.
+           ADD SCH-NUM TO COLLEGE-SCH-TOTAL.
+           PERFORM 037-LOOKUP-RATE.
+           IF OUT-OF-STATE
+               MULTIPLY SCH-NUM BY OUT-RATE-FOR-PREFIX
+                   GIVING COURSE-TUITION
            ELSE
-               MOVE SCH TO SCH-NUM.
-               ADD SCH-NUM TO SCH-TOTAL.
-               ADD SCH-NUM TO SCH-OVERALL.
-               IF COURSE-PREFIX IS LESS THAN 5
-                   MULTIPLY SCH-NUM BY 238.85 GIVING COURSE-TUITION
-               ELSE
-                   MULTIPLY SCH-NUM BY 496.50 GIVING COURSE-TUITION.
+               MULTIPLY SCH-NUM BY RATE-FOR-PREFIX
+                   GIVING COURSE-TUITION
+           END-IF.
            ADD COURSE-TUITION TO TUITION-TOTAL.
            ADD COURSE-TUITION TO COST-OVERALL.
-
-
-
+           ADD COURSE-TUITION TO COLLEGE-COST-TOTAL.
 
            READ C-SORT AT END MOVE 1 TO FILE-STATUS.
 
 
        036-SWITCH-TEACH.
-           MOVE TEACHER TO LAST-E.
+           MOVE TEACHER OF OUTPUT-LINE TO LAST-E.
+
+       037-LOOKUP-RATE.
+           SET RT-IDX TO 1.
+           SEARCH RATE-TABLE-ENTRY
+               AT END
+                   MOVE ZERO TO RATE-FOR-PREFIX
+                   MOVE ZERO TO OUT-RATE-FOR-PREFIX
+               WHEN RT-PREFIX (RT-IDX) IS EQUAL TO COURSE-PREFIX
+                   MOVE RT-RATE (RT-IDX) TO RATE-FOR-PREFIX
+                   MOVE RT-OUT-RATE (RT-IDX) TO OUT-RATE-FOR-PREFIX.
 
 
 
@@ -127,6 +393,9 @@
            MOVE SCH-TOTAL TO SCH_AMOUNT.
 
            DISPLAY OUTPUT-LINE.
+           MOVE SPACES TO REPORT-REC.
+           MOVE OUTPUT-LINE TO REPORT-REC.
+           WRITE REPORT-REC.
 
            SET SCH_AMOUNT TO 0.
            SET COURSE-TUITION TO 0.

@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author: Lawrence Scroggs
+      * Date: 08/08/26
+      * Purpose: Interactive maintenance of the college course/
+      * instructor master file (COURSE-MASTER.TXT) that HOMEWORK-2 and
+      * HOMEWORK-3 both read.  Lets me add, update, and delete course
+      * records instead of getting the extract regenerated by someone
+      * else every time a course, instructor, or SCH value changes.
+      * Tectonics: cobc
+      ******************************************************************
+      * Mods:
+      * 08/08/26 LS - First cut.
+      * 08/08/26 LS - Added RESIDENCY (I/O) to the fields maintained,
+      *   to match the flag HOMEWORK-2 now bills tuition against.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSE-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "COURSE-MASTER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           COPY COURSE-RECORD.
+       WORKING-STORAGE SECTION.
+           77  MASTER-STATUS       PIC XX     VALUE "00".
+           77  MASTER-EOF-SW       PIC X      VALUE "N".
+               88 MASTER-E-O-F                VALUE "Y".
+           77  MASTER-COUNT        PIC 9(4)   VALUE ZERO.
+           77  DONE-SWITCH         PIC X      VALUE "N".
+               88 MAINT-DONE                  VALUE "Y".
+           77  MENU-CHOICE         PIC 9      VALUE ZERO.
+           77  KEY-EMAIL           PIC X(16)  VALUE SPACES.
+           77  KEY-PREFIX          PIC 9      VALUE ZERO.
+           77  FOUND-SWITCH        PIC X      VALUE "N".
+               88 RECORD-FOUND                VALUE "Y".
+
+           01  MASTER-TABLE.
+               03  MASTER-TABLE-ENTRY OCCURS 500 TIMES
+                       INDEXED BY MT-IDX.
+                   05  MT-COLLEGE          PIC X(24).
+                   05  MT-DEPT             PIC X(25).
+                   05  MT-TEACHER          PIC X(23).
+                   05  MT-EMAIL            PIC X(16).
+                   05  MT-COURSE-PREFIX    PIC 9.
+                   05  MT-SCH              PIC X(4).
+                   05  MT-RESIDENCY        PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-LOAD-MASTER.
+           PERFORM 020-MAINT-LOOP UNTIL MAINT-DONE.
+           PERFORM 090-SAVE-MASTER.
+           STOP RUN.
+
+       010-LOAD-MASTER.
+           OPEN INPUT MASTER-FILE.
+           IF MASTER-STATUS IS EQUAL TO "00"
+               PERFORM 011-READ-MASTER-RECORD
+               PERFORM 012-STORE-MASTER-RECORD UNTIL MASTER-E-O-F
+               CLOSE MASTER-FILE
+           ELSE
+               DISPLAY "COURSE-MASTER.TXT not found - starting empty."
+           END-IF.
+
+       011-READ-MASTER-RECORD.
+           READ MASTER-FILE AT END SET MASTER-E-O-F TO TRUE.
+
+       012-STORE-MASTER-RECORD.
+           ADD 1 TO MASTER-COUNT.
+           SET MT-IDX TO MASTER-COUNT.
+           MOVE COLLEGE TO MT-COLLEGE (MT-IDX).
+           MOVE DEPT TO MT-DEPT (MT-IDX).
+           MOVE TEACHER TO MT-TEACHER (MT-IDX).
+           MOVE EMAIL TO MT-EMAIL (MT-IDX).
+           MOVE COURSE-PREFIX TO MT-COURSE-PREFIX (MT-IDX).
+           MOVE SCH TO MT-SCH (MT-IDX).
+           MOVE RESIDENCY TO MT-RESIDENCY (MT-IDX).
+           PERFORM 011-READ-MASTER-RECORD.
+
+       020-MAINT-LOOP.
+           DISPLAY " ".
+           DISPLAY "1=ADD  2=UPDATE  3=DELETE  4=LIST  5=QUIT".
+           DISPLAY "Enter choice: ".
+           ACCEPT MENU-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN 1 PERFORM 030-ADD-RECORD
+               WHEN 2 PERFORM 040-UPDATE-RECORD
+               WHEN 3 PERFORM 050-DELETE-RECORD
+               WHEN 4 PERFORM 060-LIST-RECORDS
+               WHEN 5 SET MAINT-DONE TO TRUE
+               WHEN OTHER DISPLAY "Invalid choice - please re-enter."
+           END-EVALUATE.
+
+       030-ADD-RECORD.
+           IF MASTER-COUNT IS EQUAL TO 500
+               DISPLAY "Master table is full - cannot add."
+           ELSE
+               ADD 1 TO MASTER-COUNT
+               SET MT-IDX TO MASTER-COUNT
+               PERFORM 031-ACCEPT-RECORD-FIELDS
+               DISPLAY "Record added."
+           END-IF.
+
+       031-ACCEPT-RECORD-FIELDS.
+           DISPLAY "College: ".
+           ACCEPT MT-COLLEGE (MT-IDX).
+           DISPLAY "Department: ".
+           ACCEPT MT-DEPT (MT-IDX).
+           DISPLAY "Teacher: ".
+           ACCEPT MT-TEACHER (MT-IDX).
+           DISPLAY "Email: ".
+           ACCEPT MT-EMAIL (MT-IDX).
+           DISPLAY "Course Prefix (0-9): ".
+           ACCEPT MT-COURSE-PREFIX (MT-IDX).
+           DISPLAY "SCH: ".
+           ACCEPT MT-SCH (MT-IDX).
+           DISPLAY "Residency (I=in-state, O=out-of-state): ".
+           ACCEPT MT-RESIDENCY (MT-IDX).
+
+       040-UPDATE-RECORD.
+           PERFORM 070-ACCEPT-KEY.
+           PERFORM 080-FIND-RECORD.
+           IF RECORD-FOUND
+               PERFORM 031-ACCEPT-RECORD-FIELDS
+               DISPLAY "Record updated."
+           ELSE
+               DISPLAY "No record found for that email and prefix."
+           END-IF.
+
+       050-DELETE-RECORD.
+           PERFORM 070-ACCEPT-KEY.
+           PERFORM 080-FIND-RECORD.
+           IF RECORD-FOUND
+               PERFORM 051-SHIFT-RECORDS-DOWN
+                   VARYING MT-IDX FROM MT-IDX BY 1
+                   UNTIL MT-IDX IS GREATER THAN OR EQUAL TO MASTER-COUNT
+               SUBTRACT 1 FROM MASTER-COUNT
+               DISPLAY "Record deleted."
+           ELSE
+               DISPLAY "No record found for that email and prefix."
+           END-IF.
+
+       051-SHIFT-RECORDS-DOWN.
+           MOVE MASTER-TABLE-ENTRY (MT-IDX + 1) TO
+               MASTER-TABLE-ENTRY (MT-IDX).
+
+       060-LIST-RECORDS.
+           DISPLAY " ".
+           DISPLAY "COLLEGE                  DEPARTMENT               "
+               "TEACHER                 EMAIL             P  SCH  RES".
+           PERFORM 061-DISPLAY-ONE-RECORD
+               VARYING MT-IDX FROM 1 BY 1
+               UNTIL MT-IDX IS GREATER THAN MASTER-COUNT.
+
+       061-DISPLAY-ONE-RECORD.
+           DISPLAY MT-COLLEGE (MT-IDX) " " MT-DEPT (MT-IDX) " "
+               MT-TEACHER (MT-IDX) " " MT-EMAIL (MT-IDX) " "
+               MT-COURSE-PREFIX (MT-IDX) " " MT-SCH (MT-IDX) " "
+               MT-RESIDENCY (MT-IDX).
+
+       070-ACCEPT-KEY.
+           DISPLAY "Email of record to find: ".
+           ACCEPT KEY-EMAIL.
+           DISPLAY "Course Prefix of record to find: ".
+           ACCEPT KEY-PREFIX.
+
+       080-FIND-RECORD.
+           SET FOUND-SWITCH TO "N".
+           SET MT-IDX TO 1.
+           SEARCH MASTER-TABLE-ENTRY
+               AT END SET FOUND-SWITCH TO "N"
+               WHEN MT-EMAIL (MT-IDX) IS EQUAL TO KEY-EMAIL AND
+                    MT-COURSE-PREFIX (MT-IDX) IS EQUAL TO KEY-PREFIX
+                   SET RECORD-FOUND TO TRUE
+           END-SEARCH.
+
+       090-SAVE-MASTER.
+           OPEN OUTPUT MASTER-FILE.
+           PERFORM 091-WRITE-MASTER-RECORD
+               VARYING MT-IDX FROM 1 BY 1
+               UNTIL MT-IDX IS GREATER THAN MASTER-COUNT.
+           CLOSE MASTER-FILE.
+
+       091-WRITE-MASTER-RECORD.
+           MOVE MT-COLLEGE (MT-IDX) TO COLLEGE.
+           MOVE MT-DEPT (MT-IDX) TO DEPT.
+           MOVE MT-TEACHER (MT-IDX) TO TEACHER.
+           MOVE MT-EMAIL (MT-IDX) TO EMAIL.
+           MOVE MT-COURSE-PREFIX (MT-IDX) TO COURSE-PREFIX.
+           MOVE MT-SCH (MT-IDX) TO SCH.
+           MOVE MT-RESIDENCY (MT-IDX) TO RESIDENCY.
+           WRITE MASTER-RECORD.
+
+       END PROGRAM COURSE-MAINT.
